@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CATGTBL RECORD LAYOUT
+      * CATEGORY RULES TABLE, READ IN SEQUENCE AND EVALUATED IN THE
+      * ORDER THE ROWS APPEAR IN THE FILE (FIRST MATCHING RANGE WINS).
+      *****************************************************************
+       01  CATGTBL-RECORD.
+           05  CATGTBL-CODE                PIC  9(04).
+           05  CATGTBL-DATE-LOW            PIC  9(08).
+           05  CATGTBL-DATE-HIGH           PIC  9(08).
+           05  CATGTBL-AMT-LOW             PIC  9(07)V99.
+           05  CATGTBL-AMT-HIGH            PIC  9(07)V99.
+           05  CATGTBL-DESC                PIC  X(30).
