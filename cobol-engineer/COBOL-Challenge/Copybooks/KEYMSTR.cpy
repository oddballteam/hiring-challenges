@@ -0,0 +1,10 @@
+      *****************************************************************
+      * KEYMSTR RECORD LAYOUT
+      * LOOKUP-TABLE MASTER FILE RECORD, KEYED BY KEYMSTR-KEY.
+      * SHARED BY CODECHAL (LOAD AT STARTUP) AND KEYMAINT (BATCH
+      * ADD/CHANGE/DELETE MAINTENANCE).
+      *****************************************************************
+       01  KEYMSTR-RECORD.
+           05  KEYMSTR-KEY                 PIC  X(03).
+           05  KEYMSTR-DATE                PIC  9(08).
+           05  KEYMSTR-AMT                 PIC  9(07)V99.
