@@ -0,0 +1,14 @@
+      *****************************************************************
+      * TESTO-RECORD LAYOUT
+      * SHARED BY CODECHAL (WRITES THE TESTO-FILE KSDS) AND TESTOINQ
+      * (ONLINE INQUIRY AGAINST THE SAME KSDS BY TESTO-KEY).
+      *****************************************************************
+       01  TESTO-RECORD.
+           05  TESTO-KEY                   PIC  X(03).
+           05  TESTO-FILLER1               PIC  X(01).
+           05  TESTO-DATE                  PIC  9(08).
+           05  TESTO-FILLER2               PIC  X(01).
+           05  TESTO-AMT                   PIC  9(07)V99.
+           05  TESTO-FILLER3               PIC  X(01).
+           05  TESTO-CATEGORY              PIC  9(04).
+           05  TESTO-FILLER4               PIC  X(52).
