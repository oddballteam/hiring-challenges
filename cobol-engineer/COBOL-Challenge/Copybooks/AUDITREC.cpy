@@ -0,0 +1,14 @@
+      *****************************************************************
+      * AUDIT-RECORD LAYOUT
+      * ONE RECORD PER TESTO-RECORD WRITTEN, CAPTURING WHICH KEYMSTR
+      * LOOKUP ROW AND WHICH CATEGORY RULE PRODUCED IT.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-KEY                   PIC  X(03).
+           05  AUDIT-LU-NDX                PIC  9(04).
+           05  AUDIT-DATE                  PIC  9(08).
+           05  AUDIT-AMT                   PIC  9(07)V99.
+           05  AUDIT-CATEGORY              PIC  9(04).
+           05  AUDIT-RULE-SOURCE           PIC  X(08).
+           05  AUDIT-RULE-NDX              PIC  9(04).
+           05  AUDIT-TIMESTAMP             PIC  X(21).
