@@ -1,179 +1,865 @@
-       ID DIVISION.
-       PROGRAM-ID.    CODECHAL.
-      *AUTHOR.        JORDAN FIRARI
-      *DATE-WRITTEN.  MARCH 06, 2025.
-      *****************************************************************
-      *
-      * THIS PROGRAM SERVES AS A CODING CHALLENGE TO BE COMPLETED BY
-      * INTERVIEWING CANDIDATES FOR ODDBALL'S COMMON WORKING FILE
-      * MAINTAINER (CWFM) CONTRACT.
-      *
-      *****************************************************************
-      *************** M A I N T E N A N C E   N O T E S ***************
-      ***%************************************************************:
-      ***%CCR#      :                      PROGRAMMER: JORDAN FIRARI
-      ***%MODLOG TAG:                      COMPANY   : ODDBALL
-      ***%RELEASE NO:                      DATE      : 03/06/2025
-      ***%
-      ***%PROBLEM   : NEED A CODING CHALLENGE FOR CWFM SOFTWARE
-      ***%            ENGINEER INTERVIEWS.
-      ***%
-      ***%SOLUTION  : INITIAL CREATION
-      ***%************************************************************:
-      *********** E N D   M A I N T E N A N C E   N O T E S ***********
-      *****************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT  TESTI-FILE      ASSIGN  TESTI
-                                   STATUS  TESTI-STATUS.
-           SELECT  TESTO-FILE      ASSIGN  TESTO
-                                           TESTO-STATUS.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  TESTI-FILE
-           RECORDING F
-           BLOCK 0 RECORDS.
-
-       01  TESTI-RECORD.
-           05  TESTI-KEY                   PIC  X(03).
-           05  TESTI-FILLER                PIC  X(77).
-
-       FD  TESTO-FILE
-           RECORDING F
-           BLOCK 0 RECORDS.
-
-       01  TESTO-RECORD.
-           05  TESTO-KEY                   PIC  X(03).
-           05  TESTO-FILLER1               PIC  X(01).
-           05  TESTO-DATE                  PIC  9(08).
-           05  TESTO-FILLER2               PIC  X(01).
-           05  TESTO-AMT                   PIC  9(07).99.
-           05  TESTO-FILLER3               PIC  X(01).
-           05  TESTO-CATEGORY              PIC  9(04).
-           05  TESTO-FILLER4               PIC  X(52).
-
-       WORKING-STORAGE SECTION.
-
-       01 WORK-FIELDS.
-           05  TESTI-STATUS                PIC  X(02).
-               88  TESTI-SUCCESS                VALUE ZERO.
-               88  TESTI-EOF                    VALUE '10'.
-           05  WS-LOOP-CNT                 PIC 99.
-       01 WORK-TABLES.
-           05  WS-LOOKUP-TABLE.
-               10  WS-LU-ENTRY OCCURS 20 TIMES INDEXED BY WS-LU-NDX.
-                   15  WS-LU-KEY           PIC  X(03).
-                   15  WS-LU-DATE          PIC  9(08).
-                   15  WS-LU-AMT           PIC  9(07)V99.
-
-       PROCEDURE DIVISION.
-
-      ******************************************************************
-      * MAIN OPERATIONS PARAGRAPH FOR PROGRAM.
-      ******************************************************************
-       0000-MAINLINE.
-      *LOTS OF CLEAN UP OPPORTUNITIES
-      *  -BREAK UP INTO LOGICAL PARAGRAPHS
-      *  -LINE UP EXECUTABLE STATEMENTS
-      *  -LINE UP TO'S AND THRU'S
-      *  -CREATE MORE WHITE SPACE
-           OPEN INPUT TESTI-FILE
-           OPEN OUTPUT TESTO-FILE
-      *BETTER WAYS OF INITIALIZING THIS DATA
-           MOVE 'ABC' TO WS-LU-KEY(1)
-           MOVE 'BCD' TO WS-LU-KEY(2)
-           MOVE 'CDE' TO WS-LU-KEY(3)
-           MOVE 'DEF' TO WS-LU-KEY(4)
-           MOVE 'ZYX' TO WS-LU-KEY(5)
-           MOVE 'FGH' TO WS-LU-KEY(6)
-           MOVE 'GHI' TO WS-LU-KEY(7)
-           MOVE 'HIJ' TO WS-LU-KEY(8)
-           MOVE 'IJK' TO WS-LU-KEY(9)
-           MOVE 'JKL' TO WS-LU-KEY(10)
-           MOVE 'KLM' TO WS-LU-KEY(11)
-           MOVE 'CBA' TO WS-LU-KEY(12)
-           MOVE 'MNO' TO WS-LU-KEY(13)
-           MOVE 'NOP' TO WS-LU-KEY(14)
-           MOVE 'OPQ' TO WS-LU-KEY(15)
-           MOVE 'PQR' TO WS-LU-KEY(16)
-           MOVE 'QRS' TO WS-LU-KEY(17)
-           MOVE 'DCB' TO WS-LU-KEY(18)
-           MOVE 'STU' TO WS-LU-KEY(19)
-           MOVE 'TUV' TO WS-LU-KEY(20)
-           MOVE 20250306 TO WS-LU-DATE(1)
-           MOVE 20250307 TO WS-LU-DATE(2)
-           MOVE 20250308 TO WS-LU-DATE(3)
-           MOVE 20250315 TO WS-LU-DATE(4)
-           MOVE 20250310 TO WS-LU-DATE(5)
-           MOVE 20250311 TO WS-LU-DATE(6)
-           MOVE 20250312 TO WS-LU-DATE(7)
-           MOVE 20250313 TO WS-LU-DATE(8)
-           MOVE 20250320 TO WS-LU-DATE(9)
-           MOVE 20250315 TO WS-LU-DATE(10)
-           MOVE 20250316 TO WS-LU-DATE(11)
-           MOVE 20250317 TO WS-LU-DATE(12)
-           MOVE 20250318 TO WS-LU-DATE(13)
-           MOVE 20250326 TO WS-LU-DATE(14)
-           MOVE 20250320 TO WS-LU-DATE(15)
-           MOVE 20250321 TO WS-LU-DATE(16)
-           MOVE 20250322 TO WS-LU-DATE(17)
-           MOVE 20250330 TO WS-LU-DATE(18)
-           MOVE 20250324 TO WS-LU-DATE(19)
-           MOVE 20250301 TO WS-LU-DATE(20)
-           MOVE 100000 TO WS-LU-AMT(1)
-           MOVE 120000 TO WS-LU-AMT(2)
-           MOVE 80000 TO WS-LU-AMT(3)
-           MOVE 70000 TO WS-LU-AMT(4)
-           MOVE 90000 TO WS-LU-AMT(5)
-           MOVE 50000 TO WS-LU-AMT(6)
-           MOVE 140000 TO WS-LU-AMT(7)
-           MOVE 30000 TO WS-LU-AMT(8)
-           MOVE 20000 TO WS-LU-AMT(9)
-           MOVE 1110000 TO WS-LU-AMT(10)
-           MOVE 19000 TO WS-LU-AMT(11)
-           MOVE 8000 TO WS-LU-AMT(12)
-           MOVE 7000 TO WS-LU-AMT(13)
-           MOVE 26000 TO WS-LU-AMT(14)
-           MOVE 5000 TO WS-LU-AMT(15)
-           MOVE 44000 TO WS-LU-AMT(16)
-           MOVE 3000 TO WS-LU-AMT(17)
-           MOVE 32000 TO WS-LU-AMT(18)
-           MOVE 1000 TO WS-LU-AMT(19)
-           MOVE 900 TO WS-LU-AMT(20)
-           PERFORM UNTIL TESTI-EOF
-      *CHECK FOR SUCCESSFUL FILE READ BEFORE PROCESSING RECORD
-             READ TESTI-FILE
-      *TYPO IN PERFORM
-      *LOOP IS NOT NEEDED
-                   PEROFRM VARYING WS-LOOP-CNT FROM 1 BY 1
-                           UNTIL WS-LOOP-CNT >= 20
-                       SEARCH WS-LU-ENTRY
-                         AT END
-      *NEXT SENTENCE WILL SEND CONTROL TO END OF PROGRAM
-                               NEXT SENTENCE
-                           WHEN TESTI-KEY = WS-LU-KEY(WS-LU-NDX)
-                               MOVE WS-LU-KEY(WS-LU-NDX) TO TESTO-KEY
-                               MOVE WS-LU-DATE(WS-LU-NDX) TO TESTO-DATE
-                               MOVE WS-LU-AMT(WS-LU-NDX) TO TESTO-AMT
-                              EVALUATE TRUE
-      *AVOID HARD CODED VALUES
-                                  WHEN TESTO-DATE > 20250315 AND
-                                       TESTO-AMT > 10000
-      *TESTO-CATEGORY IS A NUMERIC FIELD
-                                      MOVE "9876" TO TESTO-CATEGORY
-                                WHEN OTHER
-                                  MOVE "0000" TO TESTO-CATEGORY
-                              END-EVALUATE
-      *TESTO-RECORD WAS NEVER INITIALIZED
-                              WRITE TESTO-RECORD
-                       END-SEARCH
-                   END-PERFORM
-           END-PERFORM
-      *CLOSE TESTI AND TESTO
-           GOBACK.
-       0000-EXIT.
-           EXIT.
\ No newline at end of file
+       ID DIVISION.
+       PROGRAM-ID.    CODECHAL.
+      *AUTHOR.        JORDAN FIRARI
+      *DATE-WRITTEN.  MARCH 06, 2025.
+      *****************************************************************
+      *
+      * THIS PROGRAM SERVES AS A CODING CHALLENGE TO BE COMPLETED BY
+      * INTERVIEWING CANDIDATES FOR ODDBALL'S COMMON WORKING FILE
+      * MAINTAINER (CWFM) CONTRACT.
+      *
+      *****************************************************************
+      *************** M A I N T E N A N C E   N O T E S ***************
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: JORDAN FIRARI
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 03/06/2025
+      ***%
+      ***%PROBLEM   : NEED A CODING CHALLENGE FOR CWFM SOFTWARE
+      ***%            ENGINEER INTERVIEWS.
+      ***%
+      ***%SOLUTION  : INITIAL CREATION
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : WS-LOOKUP-TABLE WAS BUILT FROM 60-ODD HARDCODED
+      ***%            MOVE STATEMENTS. EVERY ADD/RETIRE/CORRECT OF A
+      ***%            KEY NEEDED A RECOMPILE AND A CHANGE WINDOW.
+      ***%
+      ***%SOLUTION  : EXTERNALIZED THE TABLE TO THE KEYMSTR INDEXED
+      ***%            FILE, LOADED AT STARTUP. ADDED KEYMAINT BATCH
+      ***%            PROGRAM SO OPS CAN ADD/CHANGE/DELETE ENTRIES
+      ***%            BETWEEN RUNS WITHOUT A RECOMPILE. ALSO FIXED
+      ***%            COMPILE BLOCKERS (PEROFRM TYPO, MISSING STATUS
+      ***%            KEYWORD ON TESTO-FILE SELECT) AND SPLIT THE
+      ***%            MAINLINE INTO LOGICAL PARAGRAPHS PER THE
+      ***%            CLEAN-UP NOTES LEFT IN 0000-MAINLINE.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : A TESTI-KEY THAT DID NOT MATCH THE LOOKUP TABLE
+      ***%            JUST FELL THROUGH SEARCH'S AT END WITH NEXT
+      ***%            SENTENCE - THE RECORD VANISHED WITH NO TRACE.
+      ***%
+      ***%SOLUTION  : ADDED TESTI-REJECT SUSPENSE FILE. UNMATCHED
+      ***%            TESTI-RECORDS ARE WRITTEN THERE WITH A REASON
+      ***%            CODE AND COUNTED FOR THE END-OF-JOB TOTALS.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : TESTO-CATEGORY WAS SET BY A TWO-WAY EVALUATE
+      ***%            (9876 OR 0000) HARDCODED AGAINST A SINGLE DATE
+      ***%            AND AMOUNT CUTOFF - NOT A REAL CATEGORIZATION
+      ***%            SCHEME.
+      ***%
+      ***%SOLUTION  : ADDED CATGTBL CATEGORY RULES FILE (CODE/DATE
+      ***%            RANGE/AMOUNT RANGE/DESCRIPTION), LOADED INTO
+      ***%            WS-CATG-TABLE AT STARTUP AND EVALUATED IN FILE
+      ***%            ORDER. THE ORIGINAL 9876/0000 SPLIT IS KEPT AS
+      ***%            THE DEFAULT RULE FOR ANY RECORD THAT DOES NOT
+      ***%            FALL IN ONE OF THE CATGTBL RANGES.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : CODECHAL PRODUCED NO OPERATOR-VISIBLE OUTPUT -
+      ***%            THERE WAS NO WAY TO BALANCE A RUN AGAINST THE
+      ***%            SOURCE EXTRACT BEFORE TESTO-FILE MOVED ON.
+      ***%
+      ***%SOLUTION  : ADDED A CTLRPT END-OF-RUN CONTROL REPORT SHOWING
+      ***%            TESTI READ, TESTO WRITTEN, RECORDS REJECTED, AND
+      ***%            AMOUNT/COUNT TOTALS BY TESTO-CATEGORY.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : THE TESTI-FILE PROCESSING LOOP HAD NO RESTART
+      ***%            LOGIC - AN ABEND PARTWAY THROUGH A LARGE FILE
+      ***%            MEANT RERUNNING FROM RECORD ONE.
+      ***%
+      ***%SOLUTION  : ADDED A CHKPT LOG WRITTEN EVERY N READS (TESTI-
+      ***%            KEY + RELATIVE RECORD NUMBER) AND AN OPTIONAL
+      ***%            PARMIN PARAMETER CARD SO A RESTARTED RUN CAN
+      ***%            SKIP-READ TESTI-FILE UP TO THE LAST CHECKPOINT
+      ***%            RRN INSTEAD OF REPROCESSING THE WHOLE FILE. THE
+      ***%            PARM CARD ALSO RESERVES FIELDS FOR THE DATE/
+      ***%            AMOUNT THRESHOLDS (SEE THE PARAMETER-DRIVEN
+      ***%            THRESHOLDS CHANGE).
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : TESTO-FILE WAS SEQUENTIAL, SO ANSWERING "WHAT
+      ***%            CATEGORY DID KEY ABC GET" MEANT SCANNING THE
+      ***%            WHOLE OUTPUT FILE BY HAND.
+      ***%
+      ***%SOLUTION  : CONVERTED TESTO-FILE TO A KSDS KEYED ON TESTO-
+      ***%            KEY AND MOVED TESTO-RECORD TO COPYBOOK TESTOREC
+      ***%            SO IT CAN BE SHARED WITH THE NEW TESTOINQ ONLINE
+      ***%            INQUIRY PROGRAM. RESTART NOW OPENS TESTO-FILE
+      ***%            I-O (KSDS DOES NOT SUPPORT EXTEND) INSTEAD OF
+      ***%            EXTEND.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : THE 9876/0000 CATEGORY DATE AND AMOUNT CUTOFFS
+      ***%            WERE HARDCODED LITERALS IN 0220-ASSIGN-CATEGORY -
+      ***%            CHANGING THEM MEANT A RECOMPILE.
+      ***%
+      ***%SOLUTION  : MOVED THE CUTOFFS TO WS-DATE-CUTOFF/WS-AMT-CUTOFF
+      ***%            (DEFAULTED TO THE ORIGINAL LITERALS) AND LET
+      ***%            0105-READ-PARAMETERS OVERRIDE THEM FROM THE
+      ***%            PARM-DATE-CUTOFF/PARM-AMT-CUTOFF FIELDS PARMIN
+      ***%            ALREADY RESERVED FOR THIS.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : NO RECORD OF WHICH KEYMSTR ROW OR CATEGORY RULE
+      ***%            PRODUCED A GIVEN TESTO-RECORD, MAKING DISPUTED
+      ***%            CATEGORY ASSIGNMENTS HARD TO TRACE.
+      ***%
+      ***%SOLUTION  : ADDED AUDITFIL SEQUENTIAL FILE (COPYBOOK
+      ***%            AUDITREC) WRITTEN ONCE PER TESTO-RECORD BY NEW
+      ***%            PARAGRAPH 0295-WRITE-AUDIT-RECORD. EACH AUDIT
+      ***%            RECORD SHOWS THE MATCHED WS-LU-NDX LOOKUP ROW,
+      ***%            THE DATE/AMOUNT USED, WHETHER THE CATEGORY CAME
+      ***%            FROM A CATGTBL ROW OR THE DEFAULT CUTOFF RULE
+      ***%            (AND WHICH ROW NUMBER), AND A FUNCTION
+      ***%            CURRENT-DATE TIMESTAMP.
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : TESTI-KEY WAS NEVER CHECKED FOR SPACES/GARBAGE
+      ***%            AND WS-LU-DATE WAS MOVED STRAIGHT INTO
+      ***%            TESTO-RECORD WITH NO EDIT CHECKS - AN INVALID
+      ***%            DATE IN KEYMSTR (SAY MONTH 13) WOULD FLOW
+      ***%            STRAIGHT THROUGH TO TESTO-FILE UNCHECKED.
+      ***%
+      ***%SOLUTION  : ADDED 0215-VALIDATE-TESTI-RECORD, PERFORMED
+      ***%            AFTER A LOOKUP MATCH AND BEFORE THE CATEGORY
+      ***%            EVALUATE. CHECKS TESTI-KEY FOR SPACES/LOW-VALUES
+      ***%            (REASON '02') AND TESTO-DATE FOR AN OUT-OF-RANGE
+      ***%            MONTH OR DAY (REASON '03'). EITHER FAILURE
+      ***%            ROUTES THE RECORD TO TESTI-REJECT AND SKIPS THE
+      ***%            CATEGORY EVALUATE AND TESTO-FILE WRITE ENTIRELY.
+      ***%************************************************************:
+      *********** E N D   M A I N T E N A N C E   N O T E S ***********
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TESTI-FILE      ASSIGN  TESTI
+                                   STATUS  TESTI-STATUS.
+           SELECT  TESTO-FILE      ASSIGN  TESTO
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY TESTO-KEY
+                                   STATUS  TESTO-STATUS.
+           SELECT  KEYMSTR-FILE    ASSIGN  KEYMSTR
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE SEQUENTIAL
+                                   RECORD KEY KEYMSTR-KEY
+                                   STATUS  KEYMSTR-STATUS.
+           SELECT  TESTI-REJECT    ASSIGN  TESTIREJ
+                                   STATUS  TESTI-REJECT-STATUS.
+           SELECT  CATGTBL-FILE    ASSIGN  CATGTBL
+                                   STATUS  CATGTBL-STATUS.
+           SELECT  CTLRPT-FILE     ASSIGN  CTLRPT
+                                   STATUS  CTLRPT-STATUS.
+           SELECT  CHKPT-FILE      ASSIGN  CHKPT
+                                   STATUS  CHKPT-STATUS.
+           SELECT  OPTIONAL
+                   PARMIN-FILE     ASSIGN  PARMIN
+                                   STATUS  PARMIN-STATUS.
+           SELECT  AUDITFIL-FILE   ASSIGN  AUDITFIL
+                                   STATUS  AUDITFIL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TESTI-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+
+       01  TESTI-RECORD.
+           05  TESTI-KEY                   PIC  X(03).
+           05  TESTI-FILLER                PIC  X(77).
+
+       FD  TESTO-FILE.
+           COPY TESTOREC.
+
+       FD  KEYMSTR-FILE.
+           COPY KEYMSTR.
+
+       FD  TESTI-REJECT
+           RECORDING F
+           BLOCK 0 RECORDS.
+
+       01  TESTI-REJECT-RECORD.
+           05  TESTI-REJECT-DATA.
+               10  TESTI-REJECT-KEY            PIC  X(03).
+               10  TESTI-REJECT-FILLER         PIC  X(77).
+           05  TESTI-REJECT-REASON             PIC  X(02).
+
+       FD  CATGTBL-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+           COPY CATGTBL.
+
+       FD  CTLRPT-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+
+       01  CTLRPT-LINE                     PIC  X(80).
+
+       FD  CHKPT-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+
+       01  CHKPT-RECORD.
+           05  CHKPT-KEY                   PIC  X(03).
+           05  CHKPT-RRN                   PIC  9(08).
+           05  CHKPT-WRITE-CNT             PIC  9(08).
+           05  CHKPT-REJECT-CNT            PIC  9(08).
+           05  CHKPT-CATGT-CNT             PIC  99.
+           05  CHKPT-CATGT-TABLE.
+               10  CHKPT-CATGT-ENTRY OCCURS 22 TIMES.
+                   15  CHKPT-CATGT-CODE    PIC  9(04).
+                   15  CHKPT-CATGT-COUNT   PIC  9(07).
+                   15  CHKPT-CATGT-AMT     PIC  9(09)V99.
+
+       FD  PARMIN-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+
+       01  PARMIN-RECORD.
+           05  PARM-CKPT-INTERVAL          PIC  9(05).
+           05  PARM-RESTART-RRN            PIC  9(08).
+           05  PARM-DATE-CUTOFF            PIC  9(08).
+           05  PARM-AMT-CUTOFF             PIC  9(07)V99.
+           05  PARM-FILLER                 PIC  X(52).
+
+       FD  AUDITFIL-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WORK-FIELDS.
+           05  TESTI-STATUS                PIC  X(02).
+               88  TESTI-SUCCESS                VALUE ZERO.
+               88  TESTI-EOF                    VALUE '10'.
+           05  TESTO-STATUS                PIC  X(02).
+               88  TESTO-SUCCESS                VALUE ZERO.
+           05  KEYMSTR-STATUS              PIC  X(02).
+               88  KEYMSTR-SUCCESS               VALUE ZERO.
+               88  KEYMSTR-EOF                   VALUE '10'.
+           05  TESTI-REJECT-STATUS         PIC  X(02).
+               88  TESTI-REJECT-SUCCESS          VALUE ZERO.
+           05  CATGTBL-STATUS              PIC  X(02).
+               88  CATGTBL-SUCCESS               VALUE ZERO.
+               88  CATGTBL-EOF                   VALUE '10'.
+           05  CTLRPT-STATUS               PIC  X(02).
+               88  CTLRPT-SUCCESS                VALUE ZERO.
+           05  CHKPT-STATUS                PIC  X(02).
+               88  CHKPT-SUCCESS                 VALUE ZERO.
+               88  CHKPT-EOF                     VALUE '10'.
+           05  PARMIN-STATUS               PIC  X(02).
+               88  PARMIN-SUCCESS                VALUE ZERO.
+               88  PARMIN-EOF                    VALUE '10'.
+           05  AUDITFIL-STATUS             PIC  X(02).
+               88  AUDITFIL-SUCCESS              VALUE ZERO.
+           05  WS-LOOP-CNT                 PIC 99.
+           05  WS-KEYMSTR-CNT              PIC 99          VALUE ZERO.
+           05  WS-CATG-CNT                 PIC 99          VALUE ZERO.
+           05  WS-CATGT-CNT                PIC 99          VALUE ZERO.
+           05  WS-REJECT-REASON            PIC  X(02).
+               88  WS-REASON-NO-MATCH            VALUE '01'.
+               88  WS-REASON-BAD-KEY             VALUE '02'.
+               88  WS-REASON-INVALID-DATE        VALUE '03'.
+               88  WS-REASON-BAD-AMOUNT          VALUE '04'.
+               88  WS-REASON-DUP-KEY             VALUE '05'.
+           05  WS-VALID-SW                 PIC  X(01).
+               88  WS-RECORD-VALID               VALUE 'Y'.
+               88  WS-RECORD-INVALID             VALUE 'N'.
+           05  WS-CATEGORY-SW              PIC  X(01).
+               88  WS-CATEGORY-FOUND             VALUE 'Y'.
+               88  WS-CATEGORY-NOT-FOUND         VALUE 'N'.
+           05  WS-CATGT-SW                 PIC  X(01).
+               88  WS-CATGT-FOUND                VALUE 'Y'.
+               88  WS-CATGT-NOT-FOUND            VALUE 'N'.
+           05  WS-SEED-FOUND-SW            PIC  X(01).
+               88  WS-SEED-FOUND                 VALUE 'Y'.
+
+       01 WORK-RUN-PARAMETERS.
+           05  WS-CKPT-INTERVAL            PIC  9(05)      VALUE 1000.
+           05  WS-RESTART-RRN              PIC  9(08)      VALUE ZERO.
+           05  WS-DATE-CUTOFF              PIC  9(08)      VALUE
+                   20250315.
+           05  WS-AMT-CUTOFF               PIC  9(07)V99   VALUE
+                   10000.
+
+       01 WORK-COUNTERS.
+           05  WS-TESTI-READ-CNT           PIC 9(08)       VALUE ZERO.
+           05  WS-TESTO-WRITE-CNT          PIC 9(08)       VALUE ZERO.
+           05  WS-REJECT-CNT               PIC 9(08)       VALUE ZERO.
+
+       01 WORK-AUDIT-FIELDS.
+           05  WS-LU-NDX-NUM               PIC  9(04)      VALUE ZERO.
+           05  WS-RULE-SOURCE              PIC  X(08)      VALUE SPACES.
+           05  WS-RULE-NDX                 PIC  9(04)      VALUE ZERO.
+
+       01 WORK-VALIDATION-FIELDS.
+           05  WS-VALIDATE-MM              PIC  99         VALUE ZERO.
+           05  WS-VALIDATE-DD              PIC  99         VALUE ZERO.
+
+       01 WORK-CATEGORY-TOTALS.
+           05  WS-CATGT-TABLE.
+      *** SIZED FOR 20 CATGTBL CODES PLUS BOTH DEFAULT-RULE CODES
+      *** (9876 AND 0000) SHOWING UP IN THE SAME RUN - 22 SLOTS.
+               10  WS-CATGT-ENTRY OCCURS 22 TIMES
+                                  INDEXED BY WS-CATGT-NDX.
+                   15  WS-CATGT-CODE       PIC  9(04).
+                   15  WS-CATGT-COUNT      PIC  9(07).
+                   15  WS-CATGT-AMT        PIC  9(09)V99.
+
+       01 CONTROL-REPORT-LINES.
+           05  CR-TITLE-LINE.
+               10  FILLER                  PIC  X(80) VALUE
+                   'CODECHAL END-OF-RUN CONTROL REPORT'.
+           05  CR-COUNT-LINE.
+               10  FILLER                  PIC  X(21) VALUE
+                   'TESTI RECORDS READ..'.
+               10  CR-TESTI-READ           PIC  ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC  X(48) VALUE SPACES.
+           05  CR-WRITE-LINE.
+               10  FILLER                  PIC  X(21) VALUE
+                   'TESTO RECORDS WRITTEN'.
+               10  CR-TESTO-WRITTEN        PIC  ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC  X(48) VALUE SPACES.
+           05  CR-REJECT-LINE.
+               10  FILLER                  PIC  X(21) VALUE
+                   'RECORDS REJECTED....'.
+               10  CR-REJECTED             PIC  ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC  X(48) VALUE SPACES.
+           05  CR-BLANK-LINE               PIC  X(80) VALUE SPACES.
+           05  CR-CATG-HEADING.
+               10  FILLER                  PIC  X(80) VALUE
+                   'CATEGORY    COUNT            AMOUNT'.
+           05  CR-CATG-DETAIL.
+               10  CR-CATG-CODE            PIC  9(04).
+               10  FILLER                  PIC  X(04) VALUE SPACES.
+               10  CR-CATG-COUNT           PIC  ZZZ,ZZ9.
+               10  FILLER                  PIC  X(04) VALUE SPACES.
+               10  CR-CATG-AMT             PIC  ZZZ,ZZZ,ZZ9.99.
+               10  FILLER                  PIC  X(38) VALUE SPACES.
+
+       01 WORK-CATEGORY-TABLE.
+           05  WS-CATG-TABLE.
+               10  WS-CATG-ENTRY OCCURS 20 TIMES INDEXED BY WS-CATG-NDX.
+                   15  WS-CATG-CODE        PIC  9(04).
+                   15  WS-CATG-DATE-LOW    PIC  9(08).
+                   15  WS-CATG-DATE-HIGH   PIC  9(08).
+                   15  WS-CATG-AMT-LOW     PIC  9(07)V99.
+                   15  WS-CATG-AMT-HIGH    PIC  9(07)V99.
+                   15  WS-CATG-DESC        PIC  X(30).
+
+       01 WORK-TABLES.
+           05  WS-LOOKUP-TABLE.
+               10  WS-LU-ENTRY OCCURS 20 TIMES INDEXED BY WS-LU-NDX.
+                   15  WS-LU-KEY           PIC  X(03).
+                   15  WS-LU-DATE          PIC  9(08).
+                   15  WS-LU-AMT           PIC  9(07)V99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN OPERATIONS PARAGRAPH FOR PROGRAM.
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TESTI-FILE UNTIL TESTI-EOF
+           PERFORM 0900-TERMINATE
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * READ RUN PARAMETERS, OPEN FILES, LOAD THE LOOKUP AND CATEGORY
+      * TABLES, AND POSITION TESTI-FILE FOR A CHECKPOINT RESTART.
+      ******************************************************************
+       0100-INITIALIZE.
+           PERFORM 0105-READ-PARAMETERS
+           OPEN INPUT  TESTI-FILE
+           IF WS-RESTART-RRN > 0
+               OPEN I-O    TESTO-FILE
+               OPEN EXTEND TESTI-REJECT
+               PERFORM 0107-SEED-RESTART-TOTALS
+               OPEN EXTEND CHKPT-FILE
+               OPEN EXTEND AUDITFIL-FILE
+           ELSE
+               OPEN OUTPUT TESTO-FILE
+               OPEN OUTPUT TESTI-REJECT
+               OPEN OUTPUT CHKPT-FILE
+               OPEN OUTPUT AUDITFIL-FILE
+           END-IF
+           OPEN OUTPUT CTLRPT-FILE
+           OPEN INPUT  KEYMSTR-FILE
+           PERFORM 0110-LOAD-KEYMSTR-TABLE
+           CLOSE KEYMSTR-FILE
+           OPEN INPUT  CATGTBL-FILE
+           PERFORM 0120-LOAD-CATGTBL-TABLE
+           CLOSE CATGTBL-FILE
+           PERFORM 0106-CHECK-RESTART.
+
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * READ THE OPTIONAL PARMIN PARAMETER CARD FOR THE CHECKPOINT
+      * INTERVAL AND THE RESTART RELATIVE RECORD NUMBER. A MISSING
+      * PARMIN FILE LEAVES THE COMPILED-IN DEFAULTS IN PLACE.
+      ******************************************************************
+       0105-READ-PARAMETERS.
+           OPEN INPUT PARMIN-FILE
+           READ PARMIN-FILE
+               AT END
+                   SET PARMIN-EOF TO TRUE
+               NOT AT END
+                   IF PARM-CKPT-INTERVAL > 0
+                       MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                   END-IF
+                   MOVE PARM-RESTART-RRN TO WS-RESTART-RRN
+                   IF PARM-DATE-CUTOFF > 0
+                       MOVE PARM-DATE-CUTOFF TO WS-DATE-CUTOFF
+                   END-IF
+                   IF PARM-AMT-CUTOFF > 0
+                       MOVE PARM-AMT-CUTOFF TO WS-AMT-CUTOFF
+                   END-IF
+           END-READ
+           CLOSE PARMIN-FILE.
+
+       0105-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SKIP-READ TESTI-FILE UP TO THE RESTART RRN SO A RERUN PICKS UP
+      * WHERE THE ABENDED RUN LEFT OFF INSTEAD OF FROM RECORD ONE.
+      ******************************************************************
+       0106-CHECK-RESTART.
+           IF WS-RESTART-RRN > 0
+               DISPLAY 'CODECHAL: RESTARTING AFTER RRN '
+                       WS-RESTART-RRN
+               PERFORM UNTIL TESTI-EOF
+                       OR WS-TESTI-READ-CNT >= WS-RESTART-RRN
+                   READ TESTI-FILE
+                       AT END
+                           SET TESTI-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TESTI-READ-CNT
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       0106-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ON A CHECKPOINT RESTART, READ CHKPT-FILE (WRITTEN BY THE
+      * ABENDED RUN) LOOKING FOR THE RECORD WHOSE CHKPT-RRN MATCHES
+      * WS-RESTART-RRN, AND SEED WS-TESTO-WRITE-CNT/WS-REJECT-CNT/
+      * WS-CATGT-TABLE FROM ITS RUNNING TOTALS SO THE END-OF-RUN
+      * CONTROL REPORT ON A RESTARTED RUN STAYS CONSISTENT WITH
+      * WS-TESTI-READ-CNT, WHICH 0106-CHECK-RESTART ALREADY ADVANCES
+      * TO THE FULL CUMULATIVE COUNT. IF NO MATCHING RECORD IS FOUND,
+      * THE COUNTERS START AT ZERO AND A WARNING IS DISPLAYED.
+      ******************************************************************
+       0107-SEED-RESTART-TOTALS.
+           MOVE SPACES TO WS-SEED-FOUND-SW
+           OPEN INPUT CHKPT-FILE
+           PERFORM UNTIL CHKPT-EOF OR WS-SEED-FOUND
+               READ CHKPT-FILE
+                   AT END
+                       SET CHKPT-EOF TO TRUE
+                   NOT AT END
+                       IF CHKPT-RRN = WS-RESTART-RRN
+                           MOVE CHKPT-WRITE-CNT  TO WS-TESTO-WRITE-CNT
+                           MOVE CHKPT-REJECT-CNT TO WS-REJECT-CNT
+                           MOVE CHKPT-CATGT-CNT  TO WS-CATGT-CNT
+                           MOVE CHKPT-CATGT-TABLE TO WS-CATGT-TABLE
+                           SET WS-SEED-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHKPT-FILE
+           IF NOT WS-SEED-FOUND
+               DISPLAY 'CODECHAL: WARNING - NO CHKPT RECORD FOUND FOR '
+                       'RESTART RRN ' WS-RESTART-RRN
+                       ', WRITE/REJECT/CATEGORY TOTALS START AT ZERO'
+           END-IF.
+
+       0107-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD WS-LOOKUP-TABLE FROM THE KEYMSTR MASTER FILE SO OPS CAN
+      * ADD/RETIRE/CORRECT ENTRIES WITHOUT A RECOMPILE (SEE KEYMAINT).
+      ******************************************************************
+       0110-LOAD-KEYMSTR-TABLE.
+           PERFORM UNTIL KEYMSTR-EOF OR WS-KEYMSTR-CNT >= 20
+               READ KEYMSTR-FILE
+                   AT END
+                       SET KEYMSTR-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-KEYMSTR-CNT
+                       MOVE KEYMSTR-KEY  TO WS-LU-KEY(WS-KEYMSTR-CNT)
+                       MOVE KEYMSTR-DATE TO WS-LU-DATE(WS-KEYMSTR-CNT)
+                       MOVE KEYMSTR-AMT  TO WS-LU-AMT(WS-KEYMSTR-CNT)
+               END-READ
+           END-PERFORM
+           IF NOT KEYMSTR-EOF
+               DISPLAY 'CODECHAL: WARNING - KEYMSTR HAS MORE THAN 20 '
+                       'ROWS, ROWS PAST 20 WERE NOT LOADED'
+           END-IF.
+
+       0110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD WS-CATG-TABLE FROM THE CATGTBL CATEGORY RULES FILE, IN
+      * THE ORDER THE ROWS APPEAR IN THE FILE. FIRST MATCH WINS.
+      ******************************************************************
+       0120-LOAD-CATGTBL-TABLE.
+           PERFORM UNTIL CATGTBL-EOF OR WS-CATG-CNT >= 20
+               READ CATGTBL-FILE
+                   AT END
+                       SET CATGTBL-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CATG-CNT
+                       SET WS-CATG-NDX TO WS-CATG-CNT
+                       MOVE CATGTBL-CODE TO
+                            WS-CATG-CODE(WS-CATG-NDX)
+                       MOVE CATGTBL-DATE-LOW  TO
+                            WS-CATG-DATE-LOW(WS-CATG-NDX)
+                       MOVE CATGTBL-DATE-HIGH TO
+                            WS-CATG-DATE-HIGH(WS-CATG-NDX)
+                       MOVE CATGTBL-AMT-LOW   TO
+                            WS-CATG-AMT-LOW(WS-CATG-NDX)
+                       MOVE CATGTBL-AMT-HIGH  TO
+                            WS-CATG-AMT-HIGH(WS-CATG-NDX)
+                       MOVE CATGTBL-DESC TO
+                            WS-CATG-DESC(WS-CATG-NDX)
+               END-READ
+           END-PERFORM
+           IF NOT CATGTBL-EOF
+               DISPLAY 'CODECHAL: WARNING - CATGTBL HAS MORE THAN 20 '
+                       'ROWS, ROWS PAST 20 WERE NOT LOADED'
+           END-IF.
+
+       0120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * READ ONE TESTI-RECORD AND PROCESS IT AGAINST THE LOOKUP TABLE.
+      ******************************************************************
+       0200-PROCESS-TESTI-FILE.
+           READ TESTI-FILE
+               AT END
+                   SET TESTI-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TESTI-READ-CNT
+                   PERFORM 0210-MATCH-TESTI-KEY
+                   PERFORM 0240-WRITE-CHECKPOINT
+           END-READ.
+
+       0200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE TESTI-KEY FORMAT AGAINST EVERY TESTI-RECORD READ, THEN
+      * SEARCH THE LOOKUP TABLE AND WRITE TESTO-RECORD WHEN A MATCH IS
+      * FOUND AND 0215-VALIDATE-TESTI-RECORD PASSES. THE KEY-FORMAT
+      * CHECK RUNS BEFORE THE SEARCH (NOT INSIDE 0215) SO A GENUINELY
+      * SPACES/LOW-VALUES TESTI-KEY GETS REASON '02' (BAD KEY) - IF IT
+      * RAN ONLY AFTER A SUCCESSFUL MATCH, IT COULD NEVER ACTUALLY SET
+      * REASON '02', SINCE A BLANK KEY WOULD FAIL THE SEARCH FIRST AND
+      * ALWAYS BE CLASSIFIED AS REASON '01' (NO MATCH) INSTEAD. A KEY
+      * THAT DOES NOT MATCH ANY WS-LU-ENTRY IS ROUTED TO TESTI-REJECT
+      * INSTEAD OF BEING LOST.
+      ******************************************************************
+       0210-MATCH-TESTI-KEY.
+           SET WS-RECORD-VALID TO TRUE
+           IF TESTI-KEY = SPACES OR TESTI-KEY = LOW-VALUES
+               SET WS-REASON-BAD-KEY TO TRUE
+               SET WS-RECORD-INVALID TO TRUE
+               PERFORM 0290-WRITE-REJECT-RECORD
+           ELSE
+               SET WS-LU-NDX TO 1
+               SEARCH WS-LU-ENTRY
+                   AT END
+                       SET WS-REASON-NO-MATCH TO TRUE
+                       PERFORM 0290-WRITE-REJECT-RECORD
+                   WHEN WS-LU-NDX <= WS-KEYMSTR-CNT AND
+                        TESTI-KEY = WS-LU-KEY(WS-LU-NDX)
+                       INITIALIZE TESTO-RECORD
+                       MOVE WS-LU-KEY(WS-LU-NDX)  TO TESTO-KEY
+                       MOVE WS-LU-DATE(WS-LU-NDX) TO TESTO-DATE
+                       MOVE WS-LU-AMT(WS-LU-NDX)  TO TESTO-AMT
+                       SET WS-LU-NDX-NUM TO WS-LU-NDX
+                       PERFORM 0215-VALIDATE-TESTI-RECORD
+                       IF WS-RECORD-VALID
+                           PERFORM 0220-ASSIGN-CATEGORY
+                           WRITE TESTO-RECORD
+                               INVALID KEY
+                                   SET WS-REASON-DUP-KEY TO TRUE
+                                   PERFORM 0290-WRITE-REJECT-RECORD
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-TESTO-WRITE-CNT
+                                   PERFORM
+                                       0230-ACCUMULATE-CATEGORY-TOTAL
+                                   PERFORM 0295-WRITE-AUDIT-RECORD
+                           END-WRITE
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       0210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE THE MATCHED TESTO-DATE/TESTO-AMT BEFORE CATEGORY
+      * ASSIGNMENT (TESTI-KEY ITSELF IS ALREADY VALIDATED BY
+      * 0210-MATCH-TESTI-KEY BEFORE THE LOOKUP SEARCH EVEN RUNS, SINCE
+      * TESTO-DATE/TESTO-AMT DON'T EXIST UNTIL A MATCH IS FOUND). AN
+      * INVALID DATE (E.G. MONTH 13) OR A ZERO AMOUNT (TESTO-AMT IS
+      * UNSIGNED, SO ZERO IS THE ONLY NON-POSITIVE VALUE IT CAN HOLD)
+      * IS ROUTED TO TESTI-REJECT INSTEAD OF FLOWING THROUGH TO
+      * TESTO-FILE.
+      ******************************************************************
+       0215-VALIDATE-TESTI-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE TESTO-DATE(5:2) TO WS-VALIDATE-MM
+           MOVE TESTO-DATE(7:2) TO WS-VALIDATE-DD
+           IF WS-VALIDATE-MM < 1 OR WS-VALIDATE-MM > 12 OR
+              WS-VALIDATE-DD < 1 OR WS-VALIDATE-DD > 31
+               SET WS-REASON-INVALID-DATE TO TRUE
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF WS-RECORD-VALID
+               IF TESTO-AMT = ZERO
+                   SET WS-REASON-BAD-AMOUNT TO TRUE
+                   SET WS-RECORD-INVALID TO TRUE
+               END-IF
+           END-IF
+           IF WS-RECORD-INVALID
+               PERFORM 0290-WRITE-REJECT-RECORD
+           END-IF.
+
+       0215-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ASSIGN TESTO-CATEGORY BY EVALUATING WS-CATG-TABLE IN ORDER.
+      * A RECORD THAT DOES NOT FALL IN ANY CATGTBL RANGE GETS THE
+      * ORIGINAL DEFAULT RULE (9876 ABOVE THE DATE/AMOUNT CUTOFF,
+      * 0000 OTHERWISE). THE CUTOFFS ARE WS-DATE-CUTOFF/WS-AMT-CUTOFF,
+      * WHICH DEFAULT TO THE ORIGINAL HARDCODED VALUES BUT CAN BE
+      * OVERRIDDEN VIA PARMIN (SEE 0105-READ-PARAMETERS). ALSO SETS
+      * WS-RULE-SOURCE/WS-RULE-NDX SO 0295-WRITE-AUDIT-RECORD CAN
+      * RECORD WHICH RULE PRODUCED THE CATEGORY.
+      ******************************************************************
+       0220-ASSIGN-CATEGORY.
+           SET WS-CATEGORY-NOT-FOUND TO TRUE
+           IF WS-CATG-CNT > 0
+               SET WS-CATG-NDX TO 1
+               SEARCH WS-CATG-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CATG-NDX <= WS-CATG-CNT AND
+                        TESTO-DATE >= WS-CATG-DATE-LOW(WS-CATG-NDX) AND
+                        TESTO-DATE <= WS-CATG-DATE-HIGH(WS-CATG-NDX) AND
+                        TESTO-AMT  >= WS-CATG-AMT-LOW(WS-CATG-NDX)  AND
+                        TESTO-AMT  <= WS-CATG-AMT-HIGH(WS-CATG-NDX)
+                       MOVE WS-CATG-CODE(WS-CATG-NDX) TO TESTO-CATEGORY
+                       SET WS-CATEGORY-FOUND TO TRUE
+                       MOVE 'CATGTBL ' TO WS-RULE-SOURCE
+                       SET WS-RULE-NDX TO WS-CATG-NDX
+               END-SEARCH
+           END-IF
+           IF WS-CATEGORY-NOT-FOUND
+               MOVE 'DEFAULT ' TO WS-RULE-SOURCE
+               MOVE ZERO TO WS-RULE-NDX
+               EVALUATE TRUE
+                   WHEN TESTO-DATE > WS-DATE-CUTOFF AND
+                        TESTO-AMT > WS-AMT-CUTOFF
+                       MOVE 9876 TO TESTO-CATEGORY
+                   WHEN OTHER
+                       MOVE 0000 TO TESTO-CATEGORY
+               END-EVALUATE
+           END-IF.
+
+       0220-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FIND OR ADD THE TESTO-CATEGORY JUST ASSIGNED IN WS-CATGT-TABLE
+      * AND ACCUMULATE ITS COUNT AND AMOUNT FOR THE CONTROL REPORT.
+      * WS-CATGT-FOUND MEANS "WS-CATGT-NDX POINTS AT A VALID SLOT" -
+      * EITHER AN EXISTING ENTRY THE SEARCH MATCHED OR ONE JUST ADDED.
+      * IF THE TABLE IS FULL AND THIS IS A NEW CATEGORY, WS-CATGT-NDX
+      * IS LEFT POINTING PAST THE END OF THE TABLE BY THE FAILED
+      * SEARCH, SO THE FINAL ADDS ARE SKIPPED ENTIRELY RATHER THAN
+      * WRITING THROUGH THAT OUT-OF-BOUNDS INDEX.
+      ******************************************************************
+       0230-ACCUMULATE-CATEGORY-TOTAL.
+           SET WS-CATGT-NOT-FOUND TO TRUE
+           IF WS-CATGT-CNT > 0
+               SET WS-CATGT-NDX TO 1
+               SEARCH WS-CATGT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CATGT-NDX <= WS-CATGT-CNT AND
+                        WS-CATGT-CODE(WS-CATGT-NDX) = TESTO-CATEGORY
+                       SET WS-CATGT-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF WS-CATGT-NOT-FOUND
+               IF WS-CATGT-CNT < 22
+                   ADD 1 TO WS-CATGT-CNT
+                   SET WS-CATGT-NDX TO WS-CATGT-CNT
+                   MOVE TESTO-CATEGORY TO WS-CATGT-CODE(WS-CATGT-NDX)
+                   MOVE ZERO TO WS-CATGT-COUNT(WS-CATGT-NDX)
+                   MOVE ZERO TO WS-CATGT-AMT(WS-CATGT-NDX)
+                   SET WS-CATGT-FOUND TO TRUE
+               ELSE
+                   DISPLAY 'CODECHAL: WARNING - WS-CATGT-TABLE FULL, '
+                           'TOTALS NOT ACCUMULATED FOR CATEGORY '
+                           TESTO-CATEGORY
+               END-IF
+           END-IF
+           IF WS-CATGT-FOUND
+               ADD 1         TO WS-CATGT-COUNT(WS-CATGT-NDX)
+               ADD TESTO-AMT TO WS-CATGT-AMT(WS-CATGT-NDX)
+           END-IF.
+
+       0230-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE A CHECKPOINT RECORD EVERY WS-CKPT-INTERVAL READS SO AN
+      * ABENDED RUN CAN RESTART FROM HERE INSTEAD OF RECORD ONE. THE
+      * RUNNING TOTALS AND WS-CATGT-TABLE ARE CARRIED IN EVERY CHKPT
+      * RECORD (NOT JUST THE RRN) SO 0107-SEED-RESTART-TOTALS CAN PUT
+      * A RESTARTED RUN'S COUNTERS BACK WHERE THE ABENDED RUN LEFT OFF.
+      ******************************************************************
+       0240-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-TESTI-READ-CNT, WS-CKPT-INTERVAL) = 0
+               MOVE TESTI-KEY         TO CHKPT-KEY
+               MOVE WS-TESTI-READ-CNT TO CHKPT-RRN
+               MOVE WS-TESTO-WRITE-CNT TO CHKPT-WRITE-CNT
+               MOVE WS-REJECT-CNT     TO CHKPT-REJECT-CNT
+               MOVE WS-CATGT-CNT      TO CHKPT-CATGT-CNT
+               MOVE WS-CATGT-TABLE    TO CHKPT-CATGT-TABLE
+               WRITE CHKPT-RECORD
+           END-IF.
+
+       0240-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE THE CURRENT TESTI-RECORD TO THE REJECT/SUSPENSE FILE
+      * WITH THE REASON CODE ALREADY SET IN WS-REJECT-REASON.
+      ******************************************************************
+       0290-WRITE-REJECT-RECORD.
+           MOVE TESTI-RECORD    TO TESTI-REJECT-DATA
+           MOVE WS-REJECT-REASON TO TESTI-REJECT-REASON
+           WRITE TESTI-REJECT-RECORD
+           ADD 1 TO WS-REJECT-CNT.
+
+       0290-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE ONE AUDIT RECORD FOR THE TESTO-RECORD JUST WRITTEN,
+      * SHOWING WHICH KEYMSTR LOOKUP ROW AND WHICH CATEGORY RULE
+      * (CATGTBL ROW OR THE DEFAULT CUTOFF RULE) PRODUCED IT.
+      ******************************************************************
+       0295-WRITE-AUDIT-RECORD.
+           MOVE TESTO-KEY        TO AUDIT-KEY
+           MOVE WS-LU-NDX-NUM    TO AUDIT-LU-NDX
+           MOVE TESTO-DATE       TO AUDIT-DATE
+           MOVE TESTO-AMT        TO AUDIT-AMT
+           MOVE TESTO-CATEGORY   TO AUDIT-CATEGORY
+           MOVE WS-RULE-SOURCE   TO AUDIT-RULE-SOURCE
+           MOVE WS-RULE-NDX      TO AUDIT-RULE-NDX
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       0295-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE THE END-OF-RUN CONTROL REPORT AND CLOSE FILES.
+      ******************************************************************
+       0900-TERMINATE.
+           PERFORM 0910-WRITE-CONTROL-REPORT
+           CLOSE TESTI-FILE
+           CLOSE TESTO-FILE
+           CLOSE TESTI-REJECT
+           CLOSE CTLRPT-FILE
+           CLOSE CHKPT-FILE
+           CLOSE AUDITFIL-FILE
+           DISPLAY 'CODECHAL: TESTI RECORDS READ     = '
+                   WS-TESTI-READ-CNT
+           DISPLAY 'CODECHAL: TESTO RECORDS WRITTEN  = '
+                   WS-TESTO-WRITE-CNT
+           DISPLAY 'CODECHAL: TESTI RECORDS REJECTED = '
+                   WS-REJECT-CNT.
+
+       0900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BUILD AND WRITE THE END-OF-RUN CONTROL REPORT SO OPS CAN
+      * BALANCE THE RUN AGAINST THE SOURCE EXTRACT. SHOWS TESTI READ,
+      * TESTO WRITTEN, RECORDS REJECTED, AND AMOUNT/COUNT TOTALS BY
+      * TESTO-CATEGORY.
+      ******************************************************************
+       0910-WRITE-CONTROL-REPORT.
+           WRITE CTLRPT-LINE FROM CR-TITLE-LINE
+           MOVE WS-TESTI-READ-CNT  TO CR-TESTI-READ
+           WRITE CTLRPT-LINE FROM CR-COUNT-LINE
+           MOVE WS-TESTO-WRITE-CNT TO CR-TESTO-WRITTEN
+           WRITE CTLRPT-LINE FROM CR-WRITE-LINE
+           MOVE WS-REJECT-CNT      TO CR-REJECTED
+           WRITE CTLRPT-LINE FROM CR-REJECT-LINE
+           WRITE CTLRPT-LINE FROM CR-BLANK-LINE
+           WRITE CTLRPT-LINE FROM CR-CATG-HEADING
+           PERFORM VARYING WS-CATGT-NDX FROM 1 BY 1
+                   UNTIL WS-CATGT-NDX > WS-CATGT-CNT
+               MOVE WS-CATGT-CODE(WS-CATGT-NDX)  TO CR-CATG-CODE
+               MOVE WS-CATGT-COUNT(WS-CATGT-NDX) TO CR-CATG-COUNT
+               MOVE WS-CATGT-AMT(WS-CATGT-NDX)   TO CR-CATG-AMT
+               WRITE CTLRPT-LINE FROM CR-CATG-DETAIL
+           END-PERFORM.
+
+       0910-EXIT.
+           EXIT.
