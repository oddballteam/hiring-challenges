@@ -0,0 +1,32 @@
+//KEYMSTR  JOB (ACCTNO),'DEFINE KEYMSTR KSDS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* ONE-TIME SETUP JOB - DEFINES THE KEYMSTR VSAM KSDS THAT CODECHAL
+//* LOADS WS-LOOKUP-TABLE FROM (CODECHAL.jcl) AND THAT KEYMAINT
+//* MAINTAINS BETWEEN RUNS (KEYMAINT.jcl).
+//*
+//* RUN THIS ONCE PER LPAR/SHOP BEFORE THE FIRST CODECHAL OR KEYMAINT
+//* RUN. UNLIKE TESTO.FILE, WHICH CODECHAL.jcl DELETES AND REDEFINES
+//* FRESH EVERY RUN (STEP025) SINCE IT IS PER-RUN OUTPUT, KEYMSTR IS
+//* A PERSISTENT MASTER FILE THAT OUTLIVES ANY SINGLE CODECHAL RUN -
+//* IT MUST NOT BE PART OF THAT RECURRING JOB STREAM OR EVERY RUN
+//* WOULD WIPE OUT WHATEVER KEYMAINT HAS APPLIED SINCE THE LAST ONE.
+//*
+//* OVERRIDE THE DSN= VALUE BELOW (&HLQ PREFIX) FOR YOUR LPAR/SHOP -
+//* MUST MATCH THE &HLQ USED IN CODECHAL.jcl AND KEYMAINT.jcl.
+//*****************************************************************
+//         SET  HLQ=PRODLIB.CODECHAL
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER ( NAME(&HLQ..KEYMSTR)               -
+                   INDEXED                           -
+                   KEYS(3 0)                         -
+                   RECORDSIZE(20 20)                 -
+                   TRACKS(1 1)                        -
+                   FREESPACE(10 10) )                -
+    DATA  (NAME(&HLQ..KEYMSTR.DATA))                 -
+    INDEX (NAME(&HLQ..KEYMSTR.INDEX))
+/*
+//
