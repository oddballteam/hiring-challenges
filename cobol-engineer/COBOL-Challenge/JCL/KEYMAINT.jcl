@@ -0,0 +1,22 @@
+//KEYMAINT JOB (ACCTNO),'KEYMSTR MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* DRIVING JOB STREAM FOR KEYMAINT.
+//*
+//* APPLIES ADD/CHANGE/DELETE ACTIONS FROM A KEYTRANS TRANSACTION
+//* FILE TO THE KEYMSTR MASTER FILE, SO OPS CAN ADD, RETIRE, OR
+//* CORRECT LOOKUP KEYS BETWEEN CODECHAL RUNS WITHOUT A RECOMPILE
+//* (REQUEST 000). RUN KEYMSTR.jcl ONCE, BEFORE THE FIRST RUN OF
+//* THIS JOB, TO DEFINE THE KEYMSTR CLUSTER.
+//*
+//* OVERRIDE THE DSN= VALUES BELOW (&HLQ PREFIX) FOR YOUR LPAR/SHOP -
+//* MUST MATCH THE &HLQ USED IN CODECHAL.jcl AND KEYMSTR.jcl.
+//*****************************************************************
+//         SET  HLQ=PRODLIB.CODECHAL
+//*
+//STEP010  EXEC PGM=KEYMAINT
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//KEYTRANS DD   DSN=&HLQ..KEYTRANS,DISP=SHR
+//KEYMSTR  DD   DSN=&HLQ..KEYMSTR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
