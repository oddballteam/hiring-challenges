@@ -0,0 +1,97 @@
+//CODECHL  JOB (ACCTNO),'CODECHAL RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* DRIVING JOB STREAM FOR CODECHAL.
+//*
+//* STEP010 SORTS TESTI.RAW INTO TESTI-KEY SEQUENCE.
+//* STEP020 FLAGS DUPLICATE TESTI-KEY VALUES TO A SEPARATE REPORT
+//*         DATASET FOR OPS TO REVIEW BEFORE CODECHAL RUNS - IT DOES
+//*         NOT STOP THE JOB, SINCE CODECHAL ITSELF NOW REJECTS A
+//*         DUPLICATE TESTO-KEY WRITE (SEE THE INVALID KEY / REASON
+//*         '05' LOGIC ADDED TO 0210-MATCH-TESTI-KEY).
+//* STEP025 RE-DEFINES THE TESTO KSDS FOR A CLEAN RUN (A RESTART RUN
+//*         SHOULD SKIP THIS STEP - SEE THE COMMENT ON STEP025).
+//* STEP030 RUNS CODECHAL AGAINST THE SORTED TESTI-FILE.
+//*
+//* KEYMSTR.jcl DEFINES THE KEYMSTR KSDS STEP030 READS BELOW - RUN IT
+//* ONCE, BEFORE THE FIRST RUN OF THIS JOB. KEYMAINT.jcl IS THE
+//* DRIVING JOB OPS RUN BETWEEN CODECHAL RUNS TO ADD/RETIRE/CORRECT
+//* KEYMSTR ENTRIES - NEITHER IS PART OF THIS RECURRING JOB STREAM
+//* SINCE KEYMSTR IS A PERSISTENT MASTER FILE, NOT PER-RUN OUTPUT.
+//*
+//* OVERRIDE THE DSN= VALUES BELOW (&HLQ PREFIX) FOR YOUR LPAR/SHOP.
+//*****************************************************************
+//         SET  HLQ=PRODLIB.CODECHAL
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=&HLQ..TESTI.RAW,DISP=SHR
+//SORTOUT  DD   DSN=&HLQ..TESTI.SORTED,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//              DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,3,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=ICETOOL
+//TOOLMSG  DD   SYSOUT=*
+//DFSMSG   DD   SYSOUT=*
+//SORTIN   DD   DSN=&HLQ..TESTI.SORTED,DISP=SHR
+//DUPRPT   DD   DSN=&HLQ..TESTI.DUPKEYS,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//TOOLIN   DD   *
+  SELECT FROM(SORTIN) TO(DUPRPT) ON(1,3,CH) ALLDUPS
+/*
+//*
+//* STEP025 DELETES/REDEFINES THE TESTO KSDS AHEAD OF A FRESH RUN.
+//* ON A CHECKPOINT-RESTART RERUN (PARM-RESTART-RRN > 0 ON PARMIN -
+//* SEE 0106-CHECK-RESTART), SKIP THIS STEP SO STEP030 OPENS I-O
+//* AGAINST THE PRIOR PARTIAL RUN'S TESTO RECORDS INSTEAD OF AN EMPTY
+//* CLUSTER - COMMENT STEP025 OUT (OR ADD A COND) ON A RESTART RUN.
+//*
+//STEP025  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE &HLQ..TESTO.FILE CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER ( NAME(&HLQ..TESTO.FILE)            -
+                   INDEXED                           -
+                   KEYS(3 0)                         -
+                   RECORDSIZE(79 79)                 -
+                   TRACKS(5 5)                        -
+                   FREESPACE(10 10) )                -
+    DATA  (NAME(&HLQ..TESTO.FILE.DATA))              -
+    INDEX (NAME(&HLQ..TESTO.FILE.INDEX))
+/*
+//* TESTIREJ/CHKPT/AUDITFIL USE DISP=(MOD,CATLG,CATLG) RATHER THAN
+//* (NEW,CATLG,DELETE) - MOD EXTENDS THE DATASET IF IT ALREADY EXISTS
+//* (WHICH IT WILL ON A CHECKPOINT-RESTART RERUN, SINCE 0100-
+//* INITIALIZE OPENS THEM EXTEND RATHER THAN OUTPUT - SEE 0106-CHECK-
+//* RESTART) AND CATALOGS RATHER THAN DELETES THEM ON AN ABEND, SO
+//* CHKPT.LOG SURVIVES THE VERY ABEND IT EXISTS TO RECOVER FROM.
+//*
+//STEP030  EXEC PGM=CODECHAL
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//TESTI    DD   DSN=&HLQ..TESTI.SORTED,DISP=SHR
+//TESTO    DD   DSN=&HLQ..TESTO.FILE,DISP=SHR
+//KEYMSTR  DD   DSN=&HLQ..KEYMSTR,DISP=SHR
+//TESTIREJ DD   DSN=&HLQ..TESTI.REJECT,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=82,RECFM=FB,BLKSIZE=0)
+//CATGTBL  DD   DSN=&HLQ..CATGTBL,DISP=SHR
+//CTLRPT   DD   SYSOUT=*
+//CHKPT    DD   DSN=&HLQ..CHKPT.LOG,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=513,RECFM=FB,BLKSIZE=0)
+//PARMIN   DD   DSN=&HLQ..PARMIN,DISP=SHR
+//AUDITFIL DD   DSN=&HLQ..AUDITFIL,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//              DCB=(LRECL=61,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
