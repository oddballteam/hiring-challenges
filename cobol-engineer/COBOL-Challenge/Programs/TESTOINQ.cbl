@@ -0,0 +1,139 @@
+       ID DIVISION.
+       PROGRAM-ID.    TESTOINQ.
+      *AUTHOR.        MAINTENANCE
+      *DATE-WRITTEN.  08/08/2026.
+      *****************************************************************
+      *
+      * ONLINE INQUIRY TRANSACTION AGAINST THE TESTO-FILE KSDS. OPS
+      * KEYS IN A TESTO-KEY AND GETS THE PROCESSED RECORD (DATE,
+      * AMOUNT, CATEGORY) BACK IN SECONDS INSTEAD OF RUNNING A
+      * THROWAWAY SEQUENTIAL-SEARCH JOB.
+      *
+      *****************************************************************
+      *************** M A I N T E N A N C E   N O T E S ***************
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : TESTO-FILE WAS SEQUENTIAL - LOOKING UP A SINGLE
+      ***%            PROCESSED KEY MEANT A THROWAWAY SEARCH JOB.
+      ***%
+      ***%SOLUTION  : INITIAL CREATION. RANDOM READ OF THE TESTO-FILE
+      ***%            KSDS BY TESTO-KEY, DRIVEN FROM A SCREEN.
+      ***%************************************************************:
+      *********** E N D   M A I N T E N A N C E   N O T E S ***********
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TESTO-FILE      ASSIGN  TESTO
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE RANDOM
+                                   RECORD KEY TESTO-KEY
+                                   STATUS  TESTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TESTO-FILE.
+           COPY TESTOREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WORK-FIELDS.
+           05  TESTO-STATUS                PIC  X(02).
+               88  TESTO-SUCCESS                 VALUE ZERO.
+               88  TESTO-NOT-FOUND                VALUE '23'.
+           05  WS-CONTINUE-ANSWER          PIC  X(01)      VALUE 'Y'.
+               88  WS-CONTINUE-INQUIRY           VALUE 'Y' 'y'.
+
+       01 WORK-DISPLAY-FIELDS.
+           05  WS-DISP-DATE                PIC  9(08).
+           05  WS-DISP-AMT                 PIC  ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISP-CATEGORY            PIC  9(04).
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE 'TESTOINQ - TESTO-FILE INQUIRY'.
+           05  LINE 3  COLUMN 1  VALUE 'ENTER TESTO-KEY (3 CHARS,'.
+           05  LINE 3  COLUMN 27 VALUE ' BLANK TO EXIT): '.
+           05  LINE 3  COLUMN 45 PIC X(03) TO TESTO-KEY.
+
+       01  RESULT-FOUND-SCREEN.
+           05  LINE 5  COLUMN 1  VALUE 'TESTO-KEY......: '.
+           05  LINE 5  COLUMN 19 PIC X(03) FROM TESTO-KEY.
+           05  LINE 6  COLUMN 1  VALUE 'TESTO-DATE.....: '.
+           05  LINE 6  COLUMN 19 PIC 9(08) FROM WS-DISP-DATE.
+           05  LINE 7  COLUMN 1  VALUE 'TESTO-AMT......: '.
+           05  LINE 7  COLUMN 19 PIC ZZZ,ZZZ,ZZ9.99 FROM WS-DISP-AMT.
+           05  LINE 8  COLUMN 1  VALUE 'TESTO-CATEGORY.: '.
+           05  LINE 8  COLUMN 19 PIC 9(04) FROM WS-DISP-CATEGORY.
+
+       01  RESULT-NOT-FOUND-SCREEN.
+           05  LINE 5  COLUMN 1  VALUE
+               'NO TESTO-FILE RECORD FOUND FOR THAT KEY.'.
+
+       01  CONTINUE-SCREEN.
+           05  LINE 10 COLUMN 1  VALUE 'LOOK UP ANOTHER KEY (Y/N)? '.
+           05  LINE 10 COLUMN 29 PIC X(01) TO WS-CONTINUE-ANSWER.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN OPERATIONS PARAGRAPH FOR PROGRAM.
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN INPUT TESTO-FILE
+           PERFORM 0100-INQUIRY-LOOP UNTIL NOT WS-CONTINUE-INQUIRY
+           CLOSE TESTO-FILE
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ACCEPT A TESTO-KEY, LOOK IT UP, SHOW THE RESULT, AND ASK
+      * WHETHER TO CONTINUE.
+      ******************************************************************
+       0100-INQUIRY-LOOP.
+           MOVE SPACES TO TESTO-KEY
+           DISPLAY INQUIRY-SCREEN
+           ACCEPT INQUIRY-SCREEN
+           IF TESTO-KEY = SPACES
+               MOVE 'N' TO WS-CONTINUE-ANSWER
+           ELSE
+               PERFORM 0110-LOOKUP-TESTO-RECORD
+               PERFORM 0120-ASK-CONTINUE
+           END-IF.
+
+       0100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * RANDOM READ THE TESTO-FILE KSDS BY TESTO-KEY AND DISPLAY THE
+      * RESULT OR A NOT-FOUND MESSAGE.
+      ******************************************************************
+       0110-LOOKUP-TESTO-RECORD.
+           READ TESTO-FILE
+               INVALID KEY
+                   DISPLAY RESULT-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   MOVE TESTO-DATE     TO WS-DISP-DATE
+                   MOVE TESTO-AMT      TO WS-DISP-AMT
+                   MOVE TESTO-CATEGORY TO WS-DISP-CATEGORY
+                   DISPLAY RESULT-FOUND-SCREEN
+           END-READ.
+
+       0110-EXIT.
+           EXIT.
+
+       0120-ASK-CONTINUE.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
+
+       0120-EXIT.
+           EXIT.
