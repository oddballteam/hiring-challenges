@@ -0,0 +1,189 @@
+       ID DIVISION.
+       PROGRAM-ID.    KEYMAINT.
+      *AUTHOR.        MAINTENANCE
+      *DATE-WRITTEN.  08/08/2026.
+      *****************************************************************
+      *
+      * BATCH MAINTENANCE PROGRAM FOR THE KEYMSTR LOOKUP-TABLE MASTER
+      * FILE. READS A TRANSACTION FILE OF ADD/CHANGE/DELETE ACTIONS
+      * AND APPLIES THEM TO KEYMSTR SO OPS CAN ADD, RETIRE, OR CORRECT
+      * LOOKUP KEYS BETWEEN CODECHAL RUNS WITHOUT A RECOMPILE.
+      *
+      *****************************************************************
+      *************** M A I N T E N A N C E   N O T E S ***************
+      ***%************************************************************:
+      ***%CCR#      :                      PROGRAMMER: MAINTENANCE
+      ***%MODLOG TAG:                      COMPANY   : ODDBALL
+      ***%RELEASE NO:                      DATE      : 08/08/2026
+      ***%
+      ***%PROBLEM   : WS-LOOKUP-TABLE IN CODECHAL WAS HARDCODED AND
+      ***%            NEEDED A RECOMPILE TO ADD/RETIRE/CORRECT A KEY.
+      ***%
+      ***%SOLUTION  : INITIAL CREATION. MAINTAINS KEYMSTR VIA A
+      ***%            KEYTRANS TRANSACTION FILE (ACTION A/C/D).
+      ***%************************************************************:
+      *********** E N D   M A I N T E N A N C E   N O T E S ***********
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  KEYTRANS-FILE   ASSIGN  KEYTRANS
+                                   STATUS  KEYTRANS-STATUS.
+           SELECT  KEYMSTR-FILE    ASSIGN  KEYMSTR
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY KEYMSTR-KEY
+                                   STATUS  KEYMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  KEYTRANS-FILE
+           RECORDING F
+           BLOCK 0 RECORDS.
+
+       01  KEYTRANS-RECORD.
+           05  KEYTRANS-ACTION             PIC  X(01).
+               88  KEYTRANS-ADD                 VALUE 'A'.
+               88  KEYTRANS-CHANGE               VALUE 'C'.
+               88  KEYTRANS-DELETE               VALUE 'D'.
+           05  KEYTRANS-KEY                PIC  X(03).
+           05  KEYTRANS-DATE               PIC  9(08).
+           05  KEYTRANS-AMT                PIC  9(07)V99.
+           05  KEYTRANS-FILLER             PIC  X(61).
+
+       FD  KEYMSTR-FILE.
+           COPY KEYMSTR.
+
+       WORKING-STORAGE SECTION.
+
+       01 WORK-FIELDS.
+           05  KEYTRANS-STATUS             PIC  X(02).
+               88  KEYTRANS-SUCCESS              VALUE ZERO.
+               88  KEYTRANS-EOF                  VALUE '10'.
+           05  KEYMSTR-STATUS              PIC  X(02).
+               88  KEYMSTR-SUCCESS               VALUE ZERO.
+
+       01 WORK-COUNTERS.
+           05  WS-ADD-CNT                  PIC 9(05)       VALUE ZERO.
+           05  WS-CHANGE-CNT               PIC 9(05)       VALUE ZERO.
+           05  WS-DELETE-CNT               PIC 9(05)       VALUE ZERO.
+           05  WS-ERROR-CNT                PIC 9(05)       VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN OPERATIONS PARAGRAPH FOR PROGRAM.
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-KEYTRANS-FILE UNTIL KEYTRANS-EOF
+           PERFORM 0900-TERMINATE
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+       0100-INITIALIZE.
+           OPEN INPUT  KEYTRANS-FILE
+           OPEN I-O    KEYMSTR-FILE.
+
+       0100-EXIT.
+           EXIT.
+
+       0200-PROCESS-KEYTRANS-FILE.
+           READ KEYTRANS-FILE
+               AT END
+                   SET KEYTRANS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 0210-APPLY-TRANSACTION
+           END-READ.
+
+       0200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPLY ONE ADD/CHANGE/DELETE TRANSACTION TO KEYMSTR-FILE.
+      ******************************************************************
+       0210-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN KEYTRANS-ADD
+                   PERFORM 0220-ADD-KEYMSTR-RECORD
+               WHEN KEYTRANS-CHANGE
+                   PERFORM 0230-CHANGE-KEYMSTR-RECORD
+               WHEN KEYTRANS-DELETE
+                   PERFORM 0240-DELETE-KEYMSTR-RECORD
+               WHEN OTHER
+                   DISPLAY 'KEYMAINT: INVALID ACTION CODE FOR KEY '
+                           KEYTRANS-KEY
+                   ADD 1 TO WS-ERROR-CNT
+           END-EVALUATE.
+
+       0210-EXIT.
+           EXIT.
+
+       0220-ADD-KEYMSTR-RECORD.
+           MOVE KEYTRANS-KEY  TO KEYMSTR-KEY
+           MOVE KEYTRANS-DATE TO KEYMSTR-DATE
+           MOVE KEYTRANS-AMT  TO KEYMSTR-AMT
+           WRITE KEYMSTR-RECORD
+               INVALID KEY
+                   DISPLAY 'KEYMAINT: ADD FAILED, KEY ALREADY EXISTS '
+                           KEYTRANS-KEY
+                   ADD 1 TO WS-ERROR-CNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-CNT
+           END-WRITE.
+
+       0220-EXIT.
+           EXIT.
+
+       0230-CHANGE-KEYMSTR-RECORD.
+           MOVE KEYTRANS-KEY TO KEYMSTR-KEY
+           READ KEYMSTR-FILE
+               INVALID KEY
+                   DISPLAY 'KEYMAINT: CHANGE FAILED, KEY NOT FOUND '
+                           KEYTRANS-KEY
+                   ADD 1 TO WS-ERROR-CNT
+               NOT INVALID KEY
+                   MOVE KEYTRANS-DATE TO KEYMSTR-DATE
+                   MOVE KEYTRANS-AMT  TO KEYMSTR-AMT
+                   REWRITE KEYMSTR-RECORD
+                       INVALID KEY
+                           DISPLAY 'KEYMAINT: REWRITE FAILED FOR KEY '
+                                   KEYTRANS-KEY
+                           ADD 1 TO WS-ERROR-CNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-CNT
+                   END-REWRITE
+           END-READ.
+
+       0230-EXIT.
+           EXIT.
+
+       0240-DELETE-KEYMSTR-RECORD.
+           MOVE KEYTRANS-KEY TO KEYMSTR-KEY
+           DELETE KEYMSTR-FILE
+               INVALID KEY
+                   DISPLAY 'KEYMAINT: DELETE FAILED, KEY NOT FOUND '
+                           KEYTRANS-KEY
+                   ADD 1 TO WS-ERROR-CNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-CNT
+           END-DELETE.
+
+       0240-EXIT.
+           EXIT.
+
+       0900-TERMINATE.
+           CLOSE KEYTRANS-FILE
+           CLOSE KEYMSTR-FILE
+           DISPLAY 'KEYMAINT: ADDS    = ' WS-ADD-CNT
+           DISPLAY 'KEYMAINT: CHANGES = ' WS-CHANGE-CNT
+           DISPLAY 'KEYMAINT: DELETES = ' WS-DELETE-CNT
+           DISPLAY 'KEYMAINT: ERRORS  = ' WS-ERROR-CNT.
+
+       0900-EXIT.
+           EXIT.
